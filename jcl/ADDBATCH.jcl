@@ -0,0 +1,52 @@
+//ADDBATCH JOB (ACCTNO),'ADDTHREENO BATCH',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* OVERNIGHT DRIVER FOR ADDTHREENO BATCH MODE.                  *
+//* READS THE DAY'S NUM1/NUM2/NUM3 TRIPLES FROM BATCHIN AND      *
+//* WRITES THE COMPUTED RESULTS TO BATCHOUT IN A SINGLE STEP.    *
+//* ADDTHREENO NOW STARTS AT AN OPERATOR MENU, SO SYSIN DRIVES   *
+//* THE MENU FOR THIS UNATTENDED STEP: OPTION 2 RUNS THE BATCH,  *
+//* OPTION 5 EXITS THE PROGRAM ONCE THE BATCH STEP IS DONE.      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ADDTHREE
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//BATCHIN  DD DSN=PROD.ADDTHREE.DAILY.INPUT,DISP=SHR
+//*--------------------------------------------------------------*
+//* BATCHOUT, CHKPT, AUDITLOG, EXCEPTS, LASTCTL AND GLFEED ARE    *
+//* ALL DISP=(MOD,CATLG,CATLG): MOD CREATES THE DATASET ON THE    *
+//* VERY FIRST RUN (SPACE/DCB BELOW APPLY), CATLG ON BOTH NORMAL  *
+//* AND ABNORMAL END LEAVES IT CATALOGED SO A CHECKPOINT RESTART  *
+//* HAS SOMETHING TO REOPEN - ADDTHREENO ITSELF DECIDES OUTPUT VS *
+//* EXTEND AT OPEN TIME, SO THE JCL DISPOSITION MUST NEVER DELETE *
+//* THESE DATASETS OUT FROM UNDER A RESTART.                      *
+//*--------------------------------------------------------------*
+//BATCHOUT DD DSN=PROD.ADDTHREE.DAILY.RESULTS,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKPT    DD DSN=PROD.ADDTHREE.DAILY.CHKPT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.ADDTHREE.AUDIT.LOG,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EXCEPTS  DD DSN=PROD.ADDTHREE.DAILY.EXCEPTS,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//LASTCTL  DD DSN=PROD.ADDTHREE.DAILY.LASTCTL,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//GLFEED   DD DSN=PROD.ADDTHREE.DAILY.GLFEED,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD *
+2
+5
+/*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
