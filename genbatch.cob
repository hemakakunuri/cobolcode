@@ -0,0 +1,89 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. GenBatchSample.
+000120 AUTHOR. D. WHITFIELD.
+000130 INSTALLATION. FINANCE-SYSTEMS.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*                                                               *
+000180*    G E N B A T C H S A M P L E                               *
+000190*                                                               *
+000200*    ONE-SHOT UTILITY THAT WRITES A SAMPLE BATCHIN FILE IN THE  *
+000210*    SAME FIXED-WIDTH SIGNED, TWO-DECIMAL LAYOUT ADDTHREENO'S   *
+000220*    BATCH-IN-FILE EXPECTS (SEE FD BATCH-IN-FILE IN ADD.COB).   *
+000230*    A HAND-TYPED FLAT FILE CANNOT REPRESENT A SIGNED DISPLAY   *
+000240*    NUMERIC CORRECTLY - THE SIGN IS CARRIED AS AN OVERPUNCH ON *
+000250*    THE LAST BYTE OF THE FIELD, NOT A LITERAL "-" CHARACTER -  *
+000260*    SO THIS PROGRAM IS RUN ONCE TO PRODUCE DATA/BATCHIN.SAMPLE *
+000270*    RATHER THAN THAT FILE BEING EDITED BY HAND.                *
+000280*                                                               *
+000290*****************************************************************
+000300*
+000310*    MODIFICATION HISTORY
+000320*    --------------------
+000330*    08/09/2026  DW    ORIGINAL PROGRAM, WRITTEN TO REGENERATE
+000340*                       DATA/BATCHIN.SAMPLE AFTER THE BATCH-IN
+000350*                       LAYOUT WAS WIDENED TO SIGNED, TWO-DECIMAL
+000360*                       FIELDS.
+000370*
+000380 ENVIRONMENT DIVISION.
+000390 CONFIGURATION SECTION.
+000400 SOURCE-COMPUTER. IBM-370.
+000410 OBJECT-COMPUTER. IBM-370.
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440     SELECT SAMPLE-OUT-FILE ASSIGN TO "BATCHIN"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-SAMPLE-STATUS.
+000470
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  SAMPLE-OUT-FILE.
+000510 01  SO-OUTPUT-RECORD.
+000520     05  SO-NUM1              PIC S9(5)V99.
+000530     05  FILLER                PIC X(01).
+000540     05  SO-NUM2              PIC S9(5)V99.
+000550     05  FILLER                PIC X(01).
+000560     05  SO-NUM3              PIC S9(5)V99.
+000570     05  FILLER                PIC X(57).
+000580
+000590 WORKING-STORAGE SECTION.
+000600 77  WS-SAMPLE-STATUS           PIC X(02) VALUE SPACES.
+000610
+000620 PROCEDURE DIVISION.
+000630 0000-MAINLINE.
+000640     OPEN OUTPUT SAMPLE-OUT-FILE.
+000650     PERFORM 1000-BUILD-RECORD-ONE THRU 1000-EXIT.
+000660     PERFORM 2000-BUILD-RECORD-TWO THRU 2000-EXIT.
+000670     PERFORM 3000-BUILD-RECORD-THREE THRU 3000-EXIT.
+000680     CLOSE SAMPLE-OUT-FILE.
+000690     STOP RUN.
+000700 0000-EXIT.
+000710     EXIT.
+000720
+000730 1000-BUILD-RECORD-ONE.
+000740     MOVE SPACES TO SO-OUTPUT-RECORD.
+000750     MOVE 10.50 TO SO-NUM1.
+000760     MOVE -2.25 TO SO-NUM2.
+000770     MOVE 100.00 TO SO-NUM3.
+000780     WRITE SO-OUTPUT-RECORD.
+000790 1000-EXIT.
+000800     EXIT.
+000810
+000820 2000-BUILD-RECORD-TWO.
+000830     MOVE SPACES TO SO-OUTPUT-RECORD.
+000840     MOVE 1.00 TO SO-NUM1.
+000850     MOVE 2.00 TO SO-NUM2.
+000860     MOVE 3.00 TO SO-NUM3.
+000870     WRITE SO-OUTPUT-RECORD.
+000880 2000-EXIT.
+000890     EXIT.
+000900
+000910 3000-BUILD-RECORD-THREE.
+000920     MOVE SPACES TO SO-OUTPUT-RECORD.
+000930     MOVE 50.00 TO SO-NUM1.
+000940     MOVE 50.00 TO SO-NUM2.
+000950     MOVE -25.00 TO SO-NUM3.
+000960     WRITE SO-OUTPUT-RECORD.
+000970 3000-EXIT.
+000980     EXIT.
