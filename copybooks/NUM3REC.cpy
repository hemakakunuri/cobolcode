@@ -0,0 +1,24 @@
+000100*****************************************************************
+000110*                                                               *
+000120*    N U M 3 R E C                                             *
+000130*                                                               *
+000140*    SHARED NUM1/NUM2/NUM3/RESULT WORKING-STORAGE LAYOUT.       *
+000150*    COPY THIS MEMBER INTO ANY PROGRAM THAT NEEDS TO READ OR    *
+000160*    ADJUST THE SAME THREE-NUMBER RECORD (ADDTHREENO, A         *
+000170*    CORRECTION PROGRAM, A REPORT EXTRACT, THE AUDIT LOGGER)    *
+000180*    SO THE FIELD DEFINITIONS STAY IN EXACTLY ONE PLACE.        *
+000190*                                                               *
+000200*****************************************************************
+000210*
+000220*    MODIFICATION HISTORY
+000230*    --------------------
+000240*    08/09/2026  DW    ORIGINAL MEMBER, SPLIT OUT OF ADDTHREENO
+000250*                       WORKING-STORAGE.
+000260*    08/09/2026  DW    WIDENED TO SIGNED, TWO-DECIMAL FIELDS SO
+000270*                       NEGATIVE ADJUSTMENTS AND CENTS NET
+000280*                       CORRECTLY INTO RESULT.
+000290*
+000300 01  NUM1                       PIC S9(5)V99 VALUE 0.
+000310 01  NUM2                       PIC S9(5)V99 VALUE 0.
+000320 01  NUM3                       PIC S9(5)V99 VALUE 0.
+000330 01  RESULT                     PIC S9(7)V99 VALUE 0.
