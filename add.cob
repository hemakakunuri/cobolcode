@@ -1,26 +1,1063 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AddThreeno.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  NUM1        PIC 9(3) VALUE 0.
-       01  NUM2        PIC 9(3) VALUE 0.
-       01  NUM3        PIC 9(3) VALUE 0.
-       01  RESULT      PIC 9(4) VALUE 0.
-
-       PROCEDURE DIVISION.
-       DISPLAY "Enter first number: ".
-       ACCEPT NUM1.
-
-       DISPLAY "Enter second number: ".
-       ACCEPT NUM2.
-
-       DISPLAY "Enter third number: ".
-       ACCEPT NUM3.
-
-       ADD NUM1 TO NUM2 GIVING RESULT.
-       ADD NUM3 TO RESULT.
-
-       DISPLAY "The sum of the three numbers is: " RESULT.
-
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ADDTHREE.
+000120 AUTHOR. D. WHITFIELD.
+000130 INSTALLATION. FINANCE-SYSTEMS.
+000140 DATE-WRITTEN. 01/15/1998.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*                                                               *
+000180*    A D D T H R E E N O                                       *
+000190*                                                               *
+000200*    ADDS THREE NUMBERS TOGETHER AND DISPLAYS THE RESULT.       *
+000210*    ORIGINALLY A SIMPLE INTERACTIVE ACCEPT/ADD/DISPLAY         *
+000220*    UTILITY.  NOW ALSO SUPPORTS A BATCH MODE FOR RUNNING       *
+000230*    LARGE VOLUMES OF NUM1/NUM2/NUM3 TRIPLES IN ONE JOB STEP.   *
+000240*    EVERY NUMERIC FIELD IS VALIDATED BEFORE IT IS USED IN AN   *
+000250*    ADD STATEMENT; ANYTHING REJECTED IS LOGGED TO THE          *
+000260*    EXCEPTIONS FILE RATHER THAN LEFT TO CORRUPT RESULT.        *
+000270*                                                               *
+000280*****************************************************************
+000290*
+000300*    MODIFICATION HISTORY
+000310*    --------------------
+000320*    01/15/1998  DW    ORIGINAL PROGRAM.
+000330*    08/09/2026  DW    ADDED BATCH FILE PROCESSING MODE SO THE
+000340*                       DAILY VOLUME OF TRIPLES CAN BE RUN IN ONE
+000350*                       JOB STEP INSTEAD OF ONE ACCEPT AT A TIME.
+000360*    08/09/2026  DW    ADDED FIELD VALIDATION AND AN EXCEPTIONS
+000370*                       FILE SO A BLANK, NON-NUMERIC, OR OUT-OF-
+000380*                       RANGE ENTRY IS REJECTED AND LOGGED
+000390*                       INSTEAD OF FLOWING INTO RESULT.
+000400*    08/09/2026  DW    INTERACTIVE MODE NOW ASKS HOW MANY NUMBERS
+000410*                       TO SUM (1-20) AND LOOPS OVER AN ENTRY
+000420*                       TABLE INSTEAD OF ALWAYS TAKING EXACTLY
+000430*                       THREE.  NUM1/NUM2/NUM3 STILL CARRY THE
+000440*                       FIRST THREE ENTRIES FOR ANY DOWNSTREAM
+000450*                       REPORT THAT EXPECTS THEM; RESULT IS
+000460*                       ALWAYS THE TRUE GRAND TOTAL.
+000470*    08/09/2026  DW    EVERY CALCULATION, INTERACTIVE OR BATCH,
+000480*                       IS NOW APPENDED TO AUDITLOG WITH A DATE
+000490*                       AND TIME STAMP FOR RECONCILIATION.
+000500*    08/09/2026  DW    NUM1/NUM2/NUM3/RESULT MOVED OUT TO THE
+000510*                       SHARED NUM3REC COPYBOOK.
+000520*    08/09/2026  DW    WIDENED NUM1/NUM2/NUM3/RESULT AND EVERY
+000530*                       FIELD THAT CARRIES THEM TO SIGNED, TWO-
+000540*                       DECIMAL AMOUNTS SO A NEGATIVE ADJUSTMENT
+000550*                       OR A CENTS VALUE NETS CORRECTLY
+000560*                       INTO RESULT INSTEAD OF TRUNCATING.
+000570*    08/09/2026  DW    REPLACED THE FIXED (I)NTERACTIVE/(B)ATCH
+000580*                       PROMPT WITH AN OPERATOR MENU (SINGLE ADD,
+000590*                       BATCH FILE, VIEW AUDIT LOG, VIEW LAST
+000600*                       CONTROL REPORT) SO ONE RUN CAN DO ANY
+000610*                       COMBINATION OF THOSE WITHOUT RESTARTING
+000620*                       THE PROGRAM.
+000630*    08/09/2026  DW    ADDED GLFEED, A FIXED-WIDTH EXTRACT OF EACH
+000640*                       POSTED BATCH RESULT (ACCOUNT REFERENCE AND
+000650*                       AMOUNT) FOR THE GENERAL LEDGER UPLOAD JOB,
+000660*                       SO THOSE TOTALS DO NOT HAVE TO BE RETYPED
+000670*                       FROM A SCREEN PRINTOUT.
+000680*    08/09/2026  DW    CORRECTED THREE DEFECTS FOUND IN REVIEW:
+000690*                       (1) THE AMOUNT PARSER NO LONGER SILENTLY
+000700*                       TRUNCATES A WHOLE-DOLLAR ENTRY OVER 5
+000710*                       DIGITS - IT IS NOW REJECTED AND LOGGED;
+000720*                       (2) THE ENTRY-COUNT PROMPT NO LONGER
+000730*                       BORROWS THE OLD 999 CEILING MEANT FOR
+000740*                       PIC 9(3) NUM1/2/3 VALUES - ITS OWN 1-20
+000750*                       RANGE CHECK IS THE ONLY GATE NOW; (3) THE
+000760*                       CONTROL REPORT TOTALS ARE NOW CARRIED IN
+000770*                       THE CHECKPOINT RECORD SO A RESTARTED RUN'S
+000780*                       REPORT REFLECTS THE WHOLE JOB, NOT JUST
+000790*                       THE RECORDS POSTED SINCE THE RESTART.
+000800*    08/09/2026  DW    ADDED THE MISSING DD CARDS FOR CHKPT,
+000810*                       AUDITLOG, EXCEPTS, LASTCTL AND GLFEED TO
+000820*                       THE OVERNIGHT JCL, AND CHANGED BATCHOUT
+000830*                       (AND THE NEW CHKPT DD) TO SURVIVE AN ABEND
+000840*                       SO A CHECKPOINT RESTART HAS AN EXISTING
+000850*                       DATASET TO REOPEN. ALSO FIXED TWO MORE
+000860*                       DEFECTS: (1) AN INTERACTIVE AMOUNT ENTERED
+000870*                       WITH MORE THAN TWO DECIMAL DIGITS WAS
+000880*                       BEING SILENTLY TRUNCATED TO TWO INSTEAD OF
+000890*                       REJECTED, BECAUSE UNSTRING DOES NOT SET AN
+000900*                       OVERFLOW CONDITION WHEN A RECEIVING FIELD
+000910*                       IS TOO SHORT - THE ACTUAL DECIMAL LENGTH
+000920*                       IS NOW CAPTURED WITH THE UNSTRING COUNT IN
+000930*                       PHRASE AND CHECKED EXPLICITLY; (2) THE
+000940*                       REJECTED-RECORD COUNT IS NOW CARRIED IN
+000950*                       THE CHECKPOINT RECORD LIKE THE OTHER
+000960*                       CONTROL REPORT TOTALS, SO A RESTARTED
+000970*                       RUN'S FINAL REJECT COUNT INCLUDES REJECTS
+000980*                       FROM BEFORE THE RESTART.
+000990*    08/09/2026  DW    FIXED FOUR MORE DEFECTS FOUND IN REVIEW:
+001000*                       (1) A SECOND OR LATER BATCH RUN FROM THE
+001010*                       OPERATOR MENU IN THE SAME EXECUTION NEVER
+001020*                       RESET THE END-OF-BATCH SWITCH OR THE
+001030*                       RECORD/REJECT/CONTROL-REPORT COUNTERS, SO
+001040*                       THE LOOP NEVER RAN AND THE PRIOR RUN'S
+001050*                       STALE TOTALS WERE DISPLAYED AS IF THEY
+001060*                       WERE CURRENT - ADDED 4005-RESET-BATCH-
+001070*                       TOTALS, CALLED BEFORE A NON-RESTART BATCH
+001080*                       RUN OPENS ITS OUTPUT FILES; (2) THAT SAME
+001090*                       RESET FIXES A BATCH REJECT COUNT THAT USED
+001100*                       TO INCLUDE LEFTOVER REJECTS FROM AN
+001110*                       EARLIER INTERACTIVE SINGLE ADD IN THE SAME
+001120*                       SESSION; (3) THE OVERNIGHT JCL'S PGM=
+001130*                       NAMED A LOAD MODULE THAT DID NOT MATCH
+001140*                       THIS PROGRAM'S OWN IDENTITY - RENAMED
+001150*                       PROGRAM-ID TO ADDTHREE TO MATCH THE JCL
+001160*                       AND THE PROD.ADDTHREE.* DATA SET NAMING
+001170*                       ALREADY IN USE THERE; (4) A BAD BATCH
+001180*                       NUM1/NUM2/NUM3 WAS LOGGED TO EXCEPTS BY
+001190*                       MOVING THE SIGNED NUMERIC FIELD DIRECTLY
+001200*                       TO AN ALPHANUMERIC FIELD, EXPOSING THE
+001210*                       RAW OVERPUNCH SIGN BYTE INSTEAD OF A
+001220*                       READABLE VALUE - BATCH-IN-FILE NOW HAS AN
+001230*                       ALPHANUMERIC REDEFINITION OF THE INPUT
+001240*                       RECORD SO THE EXCEPTION LOG CAPTURES THE
+001250*                       RAW TEXT BYTES CLEANLY.
+001260*
+001270 ENVIRONMENT DIVISION.
+001280 CONFIGURATION SECTION.
+001290 SOURCE-COMPUTER. IBM-370.
+001300 OBJECT-COMPUTER. IBM-370.
+001310 INPUT-OUTPUT SECTION.
+001320 FILE-CONTROL.
+001330     SELECT BATCH-IN-FILE ASSIGN TO "BATCHIN"
+001340         ORGANIZATION IS LINE SEQUENTIAL
+001350         FILE STATUS IS WS-BATCH-IN-STATUS.
+001360     SELECT BATCH-OUT-FILE ASSIGN TO "BATCHOUT"
+001370         ORGANIZATION IS LINE SEQUENTIAL
+001380         FILE STATUS IS WS-BATCH-OUT-STATUS.
+001390     SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTS"
+001400         ORGANIZATION IS LINE SEQUENTIAL
+001410         FILE STATUS IS WS-EXCEPTION-STATUS.
+001420     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+001430         ORGANIZATION IS LINE SEQUENTIAL
+001440         FILE STATUS IS WS-AUDIT-STATUS.
+001450     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+001460         ORGANIZATION IS LINE SEQUENTIAL
+001470         FILE STATUS IS WS-CHKPT-STATUS.
+001480     SELECT CONTROL-REPORT-FILE ASSIGN TO "LASTCTL"
+001490         ORGANIZATION IS LINE SEQUENTIAL
+001500         FILE STATUS IS WS-CTLRPT-STATUS.
+001510     SELECT GL-FEED-FILE ASSIGN TO "GLFEED"
+001520         ORGANIZATION IS LINE SEQUENTIAL
+001530         FILE STATUS IS WS-GLFEED-STATUS.
+001540
+001550 DATA DIVISION.
+001560 FILE SECTION.
+001570 FD  BATCH-IN-FILE.
+001580 01  BI-INPUT-RECORD.
+001590     05  BI-NUM1              PIC S9(5)V99.
+001600     05  FILLER                PIC X(01).
+001610     05  BI-NUM2              PIC S9(5)V99.
+001620     05  FILLER                PIC X(01).
+001630     05  BI-NUM3              PIC S9(5)V99.
+001640     05  FILLER                PIC X(57).
+001650 01  BI-INPUT-RECORD-ALPHA REDEFINES BI-INPUT-RECORD.
+001660     05  BI-NUM1-ALPHA        PIC X(07).
+001670     05  FILLER                PIC X(01).
+001680     05  BI-NUM2-ALPHA        PIC X(07).
+001690     05  FILLER                PIC X(01).
+001700     05  BI-NUM3-ALPHA        PIC X(07).
+001710     05  FILLER                PIC X(57).
+001720
+001730 FD  BATCH-OUT-FILE.
+001740 01  BO-OUTPUT-RECORD.
+001750     05  BO-NUM1              PIC S9(5)V99.
+001760     05  FILLER                PIC X(01).
+001770     05  BO-NUM2              PIC S9(5)V99.
+001780     05  FILLER                PIC X(01).
+001790     05  BO-NUM3              PIC S9(5)V99.
+001800     05  FILLER                PIC X(01).
+001810     05  BO-RESULT            PIC S9(7)V99.
+001820     05  FILLER                PIC X(47).
+001830
+001840 FD  EXCEPTION-FILE.
+001850 01  EX-RECORD.
+001860     05  EX-SOURCE            PIC X(01).
+001870     05  FILLER                PIC X(01).
+001880     05  EX-RECORD-NUM        PIC 9(07).
+001890     05  FILLER                PIC X(01).
+001900     05  EX-FIELD-NAME        PIC X(04).
+001910     05  FILLER                PIC X(01).
+001920     05  EX-RAW-VALUE         PIC X(09).
+001930     05  FILLER                PIC X(01).
+001940     05  EX-MESSAGE           PIC X(40).
+001950     05  FILLER                PIC X(15).
+001960
+001970 FD  AUDIT-LOG-FILE.
+001980 01  AL-RECORD.
+001990     05  AL-SOURCE            PIC X(01).
+002000     05  FILLER                PIC X(01).
+002010     05  AL-DATE.
+002020         10  AL-DATE-YY        PIC 9(02).
+002030         10  AL-DATE-MM        PIC 9(02).
+002040         10  AL-DATE-DD        PIC 9(02).
+002050     05  FILLER                PIC X(01).
+002060     05  AL-TIME.
+002070         10  AL-TIME-HH        PIC 9(02).
+002080         10  AL-TIME-MM        PIC 9(02).
+002090         10  AL-TIME-SS        PIC 9(02).
+002100     05  FILLER                PIC X(01).
+002110     05  AL-ENTRY-COUNT       PIC 9(02).
+002120     05  FILLER                PIC X(01).
+002130     05  AL-NUM1              PIC S9(5)V99.
+002140     05  FILLER                PIC X(01).
+002150     05  AL-NUM2              PIC S9(5)V99.
+002160     05  FILLER                PIC X(01).
+002170     05  AL-NUM3              PIC S9(5)V99.
+002180     05  FILLER                PIC X(01).
+002190     05  AL-RESULT            PIC S9(7)V99.
+002200     05  FILLER                PIC X(28).
+002210
+002220 FD  CHECKPOINT-FILE.
+002230 01  CK-RECORD.
+002240     05  CK-LAST-RECORD       PIC 9(07).
+002250     05  FILLER                PIC X(01).
+002260     05  CK-POST-COUNT        PIC 9(07).
+002270     05  FILLER                PIC X(01).
+002280     05  CK-SUM               PIC S9(09)V99.
+002290     05  FILLER                PIC X(01).
+002300     05  CK-HIGH              PIC S9(07)V99.
+002310     05  FILLER                PIC X(01).
+002320     05  CK-LOW               PIC S9(07)V99.
+002330     05  FILLER                PIC X(01).
+002340     05  CK-FIRST-SW          PIC X(01).
+002350     05  FILLER                PIC X(01).
+002360     05  CK-REJECT-COUNT      PIC 9(07).
+002370     05  FILLER                PIC X(23).
+002380
+002390 FD  CONTROL-REPORT-FILE.
+002400 01  CR-RECORD                   PIC X(60).
+002410
+002420 FD  GL-FEED-FILE.
+002430 01  GL-RECORD.
+002440     05  GL-ACCOUNT-REF       PIC X(11).
+002450     05  FILLER                PIC X(01).
+002460     05  GL-POSTED-AMOUNT     PIC S9(7)V99.
+002470     05  FILLER                PIC X(59).
+002480
+002490 WORKING-STORAGE SECTION.
+002500*----------------------------------------------------------------
+002510*    OPERATOR MENU SWITCH
+002520*----------------------------------------------------------------
+002530 77  WS-MENU-CHOICE             PIC X(01) VALUE SPACE.
+002540     88  WS-MENU-SINGLE-ADD     VALUE "1".
+002550     88  WS-MENU-BATCH          VALUE "2".
+002560     88  WS-MENU-VIEW-AUDIT     VALUE "3".
+002570     88  WS-MENU-VIEW-REPORT    VALUE "4".
+002580     88  WS-MENU-EXIT           VALUE "5" "0".
+002590
+002600*----------------------------------------------------------------
+002610*    INTERACTIVE WORKING FIELDS - NUM1/NUM2/NUM3/RESULT COME
+002620*    FROM THE SHARED NUM3REC COPYBOOK SO THIS LAYOUT STAYS IN
+002630*    STEP WITH ANY OTHER PROGRAM THAT COPIES IT.
+002640*----------------------------------------------------------------
+002650     COPY NUM3REC.
+002660
+002670*----------------------------------------------------------------
+002680*    VARIABLE-COUNT ENTRY TABLE - REQUEST TO SUM MORE THAN
+002690*    THREE NUMBERS IN ONE INTERACTIVE PASS (ADJUSTMENT DAYS).
+002700*----------------------------------------------------------------
+002710 77  WS-ENTRY-COUNT             PIC 9(02) VALUE ZERO.
+002720 77  WS-ENTRY-SUB               PIC 9(02) COMP VALUE ZERO.
+002730 77  WS-COUNT-MIN               PIC 9(02) VALUE 1.
+002740 77  WS-COUNT-MAX               PIC 9(02) VALUE 20.
+002750 01  WS-ENTRY-TABLE.
+002760     05  WS-ENTRY-ITEM          PIC S9(5)V99 OCCURS 20 TIMES
+002770                                 VALUE ZERO.
+002780
+002790*----------------------------------------------------------------
+002800*    FIELD VALIDATION WORKING FIELDS
+002810*----------------------------------------------------------------
+002820 77  WS-STAGE-FIELD             PIC X(09) VALUE SPACES.
+002830 77  WS-STAGE-NUMERIC           PIC 9(06) VALUE ZERO.
+002840 77  WS-STAGE-TRAIL-CT          PIC 9(02) VALUE ZERO.
+002850 77  WS-STAGE-SIG-LEN           PIC 9(02) VALUE ZERO.
+002860 77  WS-FIELD-VALID-SW          PIC X(01) VALUE "N".
+002870     88  WS-FIELD-IS-VALID      VALUE "Y".
+002880     88  WS-FIELD-IS-INVALID    VALUE "N".
+002890 77  WS-EXCEPTION-STATUS        PIC X(02) VALUE SPACES.
+002900 77  WS-EXCEPTION-COUNT         PIC 9(07) COMP VALUE ZERO.
+002910 77  WS-BAD-FIELD-NAME          PIC X(04) VALUE SPACES.
+002920 77  WS-BAD-RAW-VALUE           PIC X(09) VALUE SPACES.
+002930 77  WS-BAD-MESSAGE             PIC X(40) VALUE SPACES.
+002940
+002950*----------------------------------------------------------------
+002960*    SIGNED DECIMAL AMOUNT PARSING WORKING FIELDS - AN
+002970*    INTERACTIVE ENTRY MAY NOW CARRY A LEADING SIGN AND UP TO
+002980*    TWO DECIMAL DIGITS (E.G. "-12.50"), SO IT IS SPLIT INTO
+002990*    SIGN, WHOLE-DOLLAR AND CENTS PIECES AND EACH PIECE
+003000*    VALIDATED BEFORE THE THREE ARE RECOMBINED INTO ONE SIGNED
+003010*    PIC S9(5)V99 AMOUNT.
+003020*----------------------------------------------------------------
+003030 77  WS-AMT-SIGN                PIC X(01) VALUE "+".
+003040 77  WS-AMT-WORK-FIELD          PIC X(09) VALUE SPACES.
+003050 77  WS-AMT-WHOLE-TEXT          PIC X(06) VALUE SPACES.
+003060 77  WS-AMT-DEC-TEXT            PIC X(02) VALUE SPACES.
+003070 77  WS-AMT-WHOLE-NUM           PIC 9(05) VALUE ZERO.
+003080 77  WS-AMT-DEC-NUM             PIC 9(02) VALUE ZERO.
+003090 77  WS-AMT-DEC-ACTUAL-CT       PIC 9(02) VALUE ZERO.
+003100 77  WS-AMT-VALUE               PIC S9(5)V99 VALUE ZERO.
+003110 77  WS-AMT-VALID-SW            PIC X(01) VALUE "N".
+003120     88  WS-AMT-IS-VALID        VALUE "Y".
+003130     88  WS-AMT-IS-INVALID      VALUE "N".
+003140
+003150*----------------------------------------------------------------
+003160*    BATCH WORKING FIELDS
+003170*----------------------------------------------------------------
+003180 77  WS-BATCH-IN-STATUS         PIC X(02) VALUE SPACES.
+003190     88  WS-BATCH-IN-OK         VALUE "00".
+003200     88  WS-BATCH-IN-EOF        VALUE "10".
+003210 77  WS-BATCH-OUT-STATUS        PIC X(02) VALUE SPACES.
+003220     88  WS-BATCH-OUT-OK        VALUE "00".
+003230 77  WS-EOF-SWITCH              PIC X(01) VALUE "N".
+003240     88  WS-END-OF-BATCH        VALUE "Y".
+003250 77  WS-RECORD-COUNT            PIC 9(07) COMP VALUE ZERO.
+003260 77  WS-RECORD-VALID-SW         PIC X(01) VALUE "Y".
+003270     88  WS-BATCH-RECORD-VALID  VALUE "Y".
+003280     88  WS-BATCH-RECORD-BAD    VALUE "N".
+003290
+003300*----------------------------------------------------------------
+003310*    END-OF-BATCH CONTROL REPORT TOTALS
+003320*----------------------------------------------------------------
+003330 77  WS-CTL-POST-COUNT          PIC 9(07) COMP VALUE ZERO.
+003340 77  WS-CTL-SUM                 PIC S9(09)V99 COMP VALUE ZERO.
+003350 77  WS-CTL-HIGH                PIC S9(07)V99 VALUE ZERO.
+003360 77  WS-CTL-LOW                 PIC S9(07)V99 VALUE ZERO.
+003370 77  WS-CTL-FIRST-SW            PIC X(01) VALUE "Y".
+003380     88  WS-CTL-FIRST-POSTING   VALUE "Y".
+003390     88  WS-CTL-NOT-FIRST        VALUE "N".
+003400 77  WS-CTL-SUM-EDIT            PIC -(8)9.99.
+003410 77  WS-CTL-HIGH-EDIT           PIC -(6)9.99.
+003420 77  WS-CTL-LOW-EDIT            PIC -(6)9.99.
+003430 77  WS-CTL-LINE-TEXT           PIC X(60) VALUE SPACES.
+003440 77  WS-CTL-POST-COUNT-EDIT     PIC 9(07) VALUE ZERO.
+003450 77  WS-CTLRPT-STATUS           PIC X(02) VALUE SPACES.
+003460 77  WS-CTLRPT-EOF-SW           PIC X(01) VALUE "N".
+003470     88  WS-CTLRPT-EOF          VALUE "Y".
+003480     88  WS-CTLRPT-NOT-EOF      VALUE "N".
+003490
+003500*----------------------------------------------------------------
+003510*    GL FEED WORKING FIELDS
+003520*----------------------------------------------------------------
+003530 77  WS-GLFEED-STATUS           PIC X(02) VALUE SPACES.
+003540 77  WS-GL-REF-NUM-EDIT         PIC 9(07) VALUE ZERO.
+003550 77  WS-GL-ACCOUNT-REF          PIC X(11) VALUE SPACES.
+003560
+003570*----------------------------------------------------------------
+003580*    RESTART / CHECKPOINT WORKING FIELDS
+003590*----------------------------------------------------------------
+003600 77  WS-CHKPT-STATUS            PIC X(02) VALUE SPACES.
+003610 77  WS-CHKPT-INTERVAL          PIC 9(02) VALUE 10.
+003620 77  WS-CHKPT-QUOTIENT          PIC 9(07) COMP VALUE ZERO.
+003630 77  WS-CHKPT-REMAINDER         PIC 9(07) COMP VALUE ZERO.
+003640 77  WS-RESTART-COUNT           PIC 9(07) COMP VALUE ZERO.
+003650 77  WS-SKIP-SUB                PIC 9(07) COMP VALUE ZERO.
+003660
+003670*----------------------------------------------------------------
+003680*    AUDIT LOG WORKING FIELDS
+003690*----------------------------------------------------------------
+003700 77  WS-AUDIT-STATUS            PIC X(02) VALUE SPACES.
+003710 01  WS-CURRENT-DATE.
+003720     05  WS-CURRENT-YY          PIC 9(02).
+003730     05  WS-CURRENT-MM          PIC 9(02).
+003740     05  WS-CURRENT-DD          PIC 9(02).
+003750 01  WS-CURRENT-TIME.
+003760     05  WS-CURRENT-HH          PIC 9(02).
+003770     05  WS-CURRENT-MN          PIC 9(02).
+003780     05  WS-CURRENT-SS          PIC 9(02).
+003790     05  FILLER                 PIC 9(02).
+003800 77  WS-AUDIT-SOURCE            PIC X(01) VALUE SPACES.
+003810 77  WS-AUDIT-COUNT             PIC 9(02) VALUE ZERO.
+003820 77  WS-AUDIT-NUM1              PIC S9(5)V99 VALUE ZERO.
+003830 77  WS-AUDIT-NUM2              PIC S9(5)V99 VALUE ZERO.
+003840 77  WS-AUDIT-NUM3              PIC S9(5)V99 VALUE ZERO.
+003850 77  WS-AUDIT-RESULT            PIC S9(7)V99 VALUE ZERO.
+003860 77  WS-RESULT-EDIT             PIC -(6)9.99.
+003870 77  WS-AUDIT-VIEW-EOF-SW       PIC X(01) VALUE "N".
+003880     88  WS-AUDIT-VIEW-EOF      VALUE "Y".
+003890     88  WS-AUDIT-VIEW-NOT-EOF  VALUE "N".
+003900
+003910 PROCEDURE DIVISION.
+003920 0000-MAINLINE.
+003930     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003940     PERFORM 2000-MENU-LOOP THRU 2000-EXIT
+003950         UNTIL WS-MENU-EXIT.
+003960     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+003970     STOP RUN.
+003980
+003990 1000-INITIALIZE.
+004000     OPEN EXTEND EXCEPTION-FILE.
+004010     IF WS-EXCEPTION-STATUS = "35" OR "05"
+004020         OPEN OUTPUT EXCEPTION-FILE
+004030     END-IF.
+004040     OPEN EXTEND AUDIT-LOG-FILE.
+004050     IF WS-AUDIT-STATUS = "35" OR "05"
+004060         OPEN OUTPUT AUDIT-LOG-FILE
+004070     END-IF.
+004080 1000-EXIT.
+004090     EXIT.
+004100
+004110*----------------------------------------------------------------
+004120*    OPERATOR MENU - LETS ONE RUN OF THE PROGRAM DO ANY MIX OF A
+004130*    SINGLE ADD, THE BATCH FILE, OR VIEWING THE AUDIT LOG AND THE
+004140*    LAST CONTROL REPORT, INSTEAD OF ONE FIXED ACTION PER LAUNCH.
+004150*----------------------------------------------------------------
+004160 2000-MENU-LOOP.
+004170     PERFORM 2010-PROMPT-MENU THRU 2010-EXIT.
+004180     EVALUATE TRUE
+004190         WHEN WS-MENU-SINGLE-ADD
+004200             PERFORM 3000-SINGLE-ADD THRU 3000-EXIT
+004210         WHEN WS-MENU-BATCH
+004220             PERFORM 4000-BATCH-PROCESS THRU 4000-EXIT
+004230         WHEN WS-MENU-VIEW-AUDIT
+004240             PERFORM 2100-VIEW-AUDIT-LOG THRU 2100-EXIT
+004250         WHEN WS-MENU-VIEW-REPORT
+004260             PERFORM 2200-VIEW-CONTROL-REPORT THRU 2200-EXIT
+004270         WHEN WS-MENU-EXIT
+004280             CONTINUE
+004290         WHEN OTHER
+004300             DISPLAY "*** INVALID SELECTION - CHOOSE 1-5 ***"
+004310     END-EVALUATE.
+004320 2000-EXIT.
+004330     EXIT.
+004340
+004350 2010-PROMPT-MENU.
+004360     DISPLAY " ".
+004370     DISPLAY "=============================================".
+004380     DISPLAY "  ADDTHREENO OPERATOR MENU".
+004390     DISPLAY "    1  RUN A SINGLE ADD".
+004400     DISPLAY "    2  RUN THE BATCH FILE".
+004410     DISPLAY "    3  VIEW THE AUDIT LOG".
+004420     DISPLAY "    4  VIEW THE LAST CONTROL REPORT".
+004430     DISPLAY "    5  EXIT".
+004440     DISPLAY "=============================================".
+004450     DISPLAY "SELECT AN OPTION: ".
+004460     ACCEPT WS-MENU-CHOICE.
+004470 2010-EXIT.
+004480     EXIT.
+004490
+004500*----------------------------------------------------------------
+004510*    VIEW THE AUDIT LOG - AUDIT-LOG-FILE IS HELD OPEN EXTEND FOR
+004520*    THE LIFE OF THE RUN SO EVERY CALCULATION CAN BE APPENDED TO
+004530*    IT, SO IT IS CLOSED AND REOPENED INPUT HERE TO READ IT BACK,
+004540*    THEN CLOSED AND REOPENED EXTEND AGAIN SO LOGGING CAN GO ON.
+004550*----------------------------------------------------------------
+004560 2100-VIEW-AUDIT-LOG.
+004570     CLOSE AUDIT-LOG-FILE.
+004580     OPEN INPUT AUDIT-LOG-FILE.
+004590     IF WS-AUDIT-STATUS = "35"
+004600         DISPLAY "*** NO AUDIT LOG ENTRIES YET ***"
+004610     ELSE
+004620         SET WS-AUDIT-VIEW-NOT-EOF TO TRUE
+004630         PERFORM 2110-READ-AUDIT-LINE THRU 2110-EXIT
+004640         PERFORM 2120-SHOW-AUDIT-LINE THRU 2120-EXIT
+004650             UNTIL WS-AUDIT-VIEW-EOF
+004660     END-IF.
+004670     CLOSE AUDIT-LOG-FILE.
+004680     OPEN EXTEND AUDIT-LOG-FILE.
+004690     IF WS-AUDIT-STATUS = "35" OR "05"
+004700         OPEN OUTPUT AUDIT-LOG-FILE
+004710     END-IF.
+004720 2100-EXIT.
+004730     EXIT.
+004740
+004750 2110-READ-AUDIT-LINE.
+004760     READ AUDIT-LOG-FILE
+004770         AT END
+004780             SET WS-AUDIT-VIEW-EOF TO TRUE
+004790     END-READ.
+004800 2110-EXIT.
+004810     EXIT.
+004820
+004830 2120-SHOW-AUDIT-LINE.
+004840     DISPLAY AL-RECORD.
+004850     PERFORM 2110-READ-AUDIT-LINE THRU 2110-EXIT.
+004860 2120-EXIT.
+004870     EXIT.
+004880
+004890*----------------------------------------------------------------
+004900*    VIEW THE LAST CONTROL REPORT - 4900-CONTROL-REPORT WRITES
+004910*    EACH REPORT LINE TO CONTROL-REPORT-FILE AS WELL AS DISPLAYING
+004920*    IT, OVERWRITING THE FILE EACH BATCH RUN SO IT ALWAYS HOLDS
+004930*    ONLY THE MOST RECENT REPORT.
+004940*----------------------------------------------------------------
+004950 2200-VIEW-CONTROL-REPORT.
+004960     OPEN INPUT CONTROL-REPORT-FILE.
+004970     IF WS-CTLRPT-STATUS = "35"
+004980         DISPLAY "*** NO CONTROL REPORT YET - RUN BATCH FIRST ***"
+004990     ELSE
+005000         SET WS-CTLRPT-NOT-EOF TO TRUE
+005010         PERFORM 2210-READ-REPORT-LINE THRU 2210-EXIT
+005020         PERFORM 2220-SHOW-REPORT-LINE THRU 2220-EXIT
+005030             UNTIL WS-CTLRPT-EOF
+005040         CLOSE CONTROL-REPORT-FILE
+005050     END-IF.
+005060 2200-EXIT.
+005070     EXIT.
+005080
+005090 2210-READ-REPORT-LINE.
+005100     READ CONTROL-REPORT-FILE
+005110         AT END
+005120             SET WS-CTLRPT-EOF TO TRUE
+005130     END-READ.
+005140 2210-EXIT.
+005150     EXIT.
+005160
+005170 2220-SHOW-REPORT-LINE.
+005180     DISPLAY CR-RECORD.
+005190     PERFORM 2210-READ-REPORT-LINE THRU 2210-EXIT.
+005200 2220-EXIT.
+005210     EXIT.
+005220
+005230 3000-SINGLE-ADD.
+005240     PERFORM 3050-GET-ENTRY-COUNT THRU 3050-EXIT.
+005250     MOVE ZERO TO RESULT.
+005260     MOVE ZERO TO NUM1 NUM2 NUM3.
+005270     PERFORM 3200-COLLECT-ENTRY THRU 3200-EXIT
+005280         VARYING WS-ENTRY-SUB FROM 1 BY 1
+005290         UNTIL WS-ENTRY-SUB > WS-ENTRY-COUNT.
+005300     PERFORM 3300-SUM-ENTRY THRU 3300-EXIT
+005310         VARYING WS-ENTRY-SUB FROM 1 BY 1
+005320         UNTIL WS-ENTRY-SUB > WS-ENTRY-COUNT.
+005330     PERFORM 3400-MIRROR-CLASSIC-FIELDS THRU 3400-EXIT.
+005340     MOVE "I" TO WS-AUDIT-SOURCE.
+005350     MOVE WS-ENTRY-COUNT TO WS-AUDIT-COUNT.
+005360     MOVE NUM1 TO WS-AUDIT-NUM1.
+005370     MOVE NUM2 TO WS-AUDIT-NUM2.
+005380     MOVE NUM3 TO WS-AUDIT-NUM3.
+005390     MOVE RESULT TO WS-AUDIT-RESULT.
+005400     PERFORM 8000-WRITE-AUDIT-LOG THRU 8000-EXIT.
+005410
+005420     MOVE RESULT TO WS-RESULT-EDIT.
+005430     DISPLAY "The sum of the " WS-ENTRY-COUNT
+005440         " numbers entered is: " WS-RESULT-EDIT.
+005450 3000-EXIT.
+005460     EXIT.
+005470
+005480 3050-GET-ENTRY-COUNT.
+005490     SET WS-FIELD-IS-INVALID TO TRUE.
+005500     PERFORM 3051-PROMPT-COUNT THRU 3051-EXIT
+005510         UNTIL WS-FIELD-IS-VALID.
+005520 3050-EXIT.
+005530     EXIT.
+005540
+005550 3051-PROMPT-COUNT.
+005560     DISPLAY "How many numbers to sum (1-20)? ".
+005570     ACCEPT WS-STAGE-FIELD.
+005580     PERFORM 3900-VALIDATE-STAGE THRU 3900-EXIT.
+005590     IF WS-FIELD-IS-VALID
+005600         IF WS-STAGE-NUMERIC < WS-COUNT-MIN
+005610                 OR WS-STAGE-NUMERIC > WS-COUNT-MAX
+005620             SET WS-FIELD-IS-INVALID TO TRUE
+005630             DISPLAY "*** REJECT-COUNT: MUST BE 1-20 ***"
+005640             MOVE "CNT " TO WS-BAD-FIELD-NAME
+005650             MOVE WS-STAGE-FIELD TO WS-BAD-RAW-VALUE
+005660             MOVE "COUNT MUST BE 1-20" TO WS-BAD-MESSAGE
+005670             PERFORM 3950-LOG-EXCEPTION THRU 3950-EXIT
+005680         ELSE
+005690             MOVE WS-STAGE-NUMERIC TO WS-ENTRY-COUNT
+005700         END-IF
+005710     END-IF.
+005720 3051-EXIT.
+005730     EXIT.
+005740
+005750 3200-COLLECT-ENTRY.
+005760     SET WS-FIELD-IS-INVALID TO TRUE.
+005770     PERFORM 3210-PROMPT-ENTRY THRU 3210-EXIT
+005780         UNTIL WS-FIELD-IS-VALID.
+005790 3200-EXIT.
+005800     EXIT.
+005810
+005820 3210-PROMPT-ENTRY.
+005830     DISPLAY "Enter number " WS-ENTRY-SUB " of "
+005840         WS-ENTRY-COUNT " (- FOR ADJUSTMENT, .CC FOR CENTS): ".
+005850     ACCEPT WS-STAGE-FIELD.
+005860     PERFORM 3910-VALIDATE-AMOUNT THRU 3910-EXIT.
+005870     IF WS-FIELD-IS-VALID
+005880         MOVE WS-AMT-VALUE TO WS-ENTRY-ITEM(WS-ENTRY-SUB)
+005890     ELSE
+005900         MOVE "ITEM" TO WS-BAD-FIELD-NAME
+005910         PERFORM 3950-LOG-EXCEPTION THRU 3950-EXIT
+005920     END-IF.
+005930 3210-EXIT.
+005940     EXIT.
+005950
+005960 3300-SUM-ENTRY.
+005970     ADD WS-ENTRY-ITEM(WS-ENTRY-SUB) TO RESULT.
+005980 3300-EXIT.
+005990     EXIT.
+006000
+006010 3400-MIRROR-CLASSIC-FIELDS.
+006020     IF WS-ENTRY-COUNT NOT < 1
+006030         MOVE WS-ENTRY-ITEM(1) TO NUM1
+006040     END-IF.
+006050     IF WS-ENTRY-COUNT NOT < 2
+006060         MOVE WS-ENTRY-ITEM(2) TO NUM2
+006070     END-IF.
+006080     IF WS-ENTRY-COUNT NOT < 3
+006090         MOVE WS-ENTRY-ITEM(3) TO NUM3
+006100     END-IF.
+006110 3400-EXIT.
+006120     EXIT.
+006130
+006140 3900-VALIDATE-STAGE.
+006150     SET WS-FIELD-IS-INVALID TO TRUE.
+006160     MOVE SPACES TO WS-BAD-MESSAGE.
+006170     MOVE ZERO TO WS-STAGE-TRAIL-CT.
+006180     INSPECT WS-STAGE-FIELD TALLYING WS-STAGE-TRAIL-CT
+006190         FOR TRAILING SPACE.
+006200     COMPUTE WS-STAGE-SIG-LEN = 9 - WS-STAGE-TRAIL-CT.
+006210     IF WS-STAGE-SIG-LEN = 0
+006220         DISPLAY "*** REJECT-BLANK ***"
+006230         MOVE "VALUE IS BLANK" TO WS-BAD-MESSAGE
+006240     ELSE
+006250         IF WS-STAGE-FIELD(1:WS-STAGE-SIG-LEN) IS NOT NUMERIC
+006260             DISPLAY "*** REJECT-NONNUM: " WS-STAGE-FIELD " ***"
+006270             MOVE "VALUE IS NOT NUMERIC" TO WS-BAD-MESSAGE
+006280         ELSE
+006290             MOVE WS-STAGE-FIELD TO WS-STAGE-NUMERIC
+006300             SET WS-FIELD-IS-VALID TO TRUE
+006310         END-IF
+006320     END-IF.
+006330     IF WS-FIELD-IS-INVALID
+006340         MOVE WS-STAGE-FIELD TO WS-BAD-RAW-VALUE
+006350     END-IF.
+006360 3900-EXIT.
+006370     EXIT.
+006380
+006390 3950-LOG-EXCEPTION.
+006400     ADD 1 TO WS-EXCEPTION-COUNT.
+006410     MOVE SPACES TO EX-RECORD.
+006420     MOVE "I" TO EX-SOURCE.
+006430     MOVE ZERO TO EX-RECORD-NUM.
+006440     MOVE WS-BAD-FIELD-NAME TO EX-FIELD-NAME.
+006450     MOVE WS-BAD-RAW-VALUE TO EX-RAW-VALUE.
+006460     MOVE WS-BAD-MESSAGE TO EX-MESSAGE.
+006470     WRITE EX-RECORD.
+006480 3950-EXIT.
+006490     EXIT.
+006500
+006510*----------------------------------------------------------------
+006520*    SIGNED DECIMAL AMOUNT VALIDATION - SAME PURPOSE AS
+006530*    3900-VALIDATE-STAGE ABOVE BUT FOR AN ENTRY THAT MAY CARRY A
+006540*    LEADING SIGN AND A DECIMAL POINT INSTEAD OF A PLAIN WHOLE
+006550*    NUMBER.  THE VALID RESULT IS LEFT IN WS-AMT-VALUE.
+006560*----------------------------------------------------------------
+006570 3910-VALIDATE-AMOUNT.
+006580     SET WS-FIELD-IS-INVALID TO TRUE.
+006590     SET WS-AMT-IS-INVALID TO TRUE.
+006600     MOVE SPACES TO WS-BAD-MESSAGE.
+006610     MOVE SPACES TO WS-AMT-WORK-FIELD WS-AMT-WHOLE-TEXT
+006620         WS-AMT-DEC-TEXT.
+006630     MOVE ZERO TO WS-AMT-WHOLE-NUM WS-AMT-DEC-NUM.
+006640     MOVE ZERO TO WS-STAGE-TRAIL-CT.
+006650     INSPECT WS-STAGE-FIELD TALLYING WS-STAGE-TRAIL-CT
+006660         FOR TRAILING SPACE.
+006670     COMPUTE WS-STAGE-SIG-LEN = 9 - WS-STAGE-TRAIL-CT.
+006680     IF WS-STAGE-SIG-LEN = 0
+006690         DISPLAY "*** REJECT-BLANK ***"
+006700         MOVE "VALUE IS BLANK" TO WS-BAD-MESSAGE
+006710     ELSE
+006720         PERFORM 3911-SPLIT-SIGN THRU 3911-EXIT
+006730         PERFORM 3912-SPLIT-WHOLE-DEC THRU 3912-EXIT
+006740         IF WS-BAD-MESSAGE = SPACES
+006750             PERFORM 3913-VALIDATE-WHOLE THRU 3913-EXIT
+006760             IF WS-AMT-IS-VALID
+006770                 PERFORM 3914-VALIDATE-DECIMAL THRU 3914-EXIT
+006780             END-IF
+006790         END-IF
+006800     END-IF.
+006810     IF WS-AMT-IS-VALID AND WS-BAD-MESSAGE = SPACES
+006820         PERFORM 3915-COMPOSE-AMOUNT THRU 3915-EXIT
+006830         SET WS-FIELD-IS-VALID TO TRUE
+006840     ELSE
+006850         MOVE WS-STAGE-FIELD TO WS-BAD-RAW-VALUE
+006860     END-IF.
+006870 3910-EXIT.
+006880     EXIT.
+006890
+006900 3911-SPLIT-SIGN.
+006910     IF WS-STAGE-FIELD(1:1) = "-"
+006920         MOVE "-" TO WS-AMT-SIGN
+006930         MOVE WS-STAGE-FIELD(2:8) TO WS-AMT-WORK-FIELD
+006940         SUBTRACT 1 FROM WS-STAGE-SIG-LEN
+006950     ELSE
+006960         MOVE "+" TO WS-AMT-SIGN
+006970         MOVE WS-STAGE-FIELD TO WS-AMT-WORK-FIELD
+006980     END-IF.
+006990 3911-EXIT.
+007000     EXIT.
+007010
+007020 3912-SPLIT-WHOLE-DEC.
+007030     MOVE ZERO TO WS-AMT-DEC-ACTUAL-CT.
+007040     UNSTRING WS-AMT-WORK-FIELD(1:WS-STAGE-SIG-LEN)
+007050         DELIMITED BY "."
+007060         INTO WS-AMT-WHOLE-TEXT
+007070              WS-AMT-DEC-TEXT COUNT IN WS-AMT-DEC-ACTUAL-CT
+007080         ON OVERFLOW
+007090             DISPLAY "*** REJECT-FORMAT: " WS-STAGE-FIELD " ***"
+007100             MOVE "TOO MANY DECIMAL DIGITS" TO WS-BAD-MESSAGE
+007110     END-UNSTRING.
+007120     IF WS-BAD-MESSAGE = SPACES AND WS-AMT-DEC-ACTUAL-CT > 2
+007130         DISPLAY "*** REJECT-FORMAT: " WS-STAGE-FIELD " ***"
+007140         MOVE "TOO MANY DECIMAL DIGITS" TO WS-BAD-MESSAGE
+007150     END-IF.
+007160 3912-EXIT.
+007170     EXIT.
+007180
+007190 3913-VALIDATE-WHOLE.
+007200     MOVE ZERO TO WS-STAGE-TRAIL-CT.
+007210     INSPECT WS-AMT-WHOLE-TEXT TALLYING WS-STAGE-TRAIL-CT
+007220         FOR TRAILING SPACE.
+007230     COMPUTE WS-STAGE-SIG-LEN = 6 - WS-STAGE-TRAIL-CT.
+007240     IF WS-STAGE-SIG-LEN = 0
+007250         DISPLAY "*** REJECT-FORMAT: " WS-STAGE-FIELD " ***"
+007260         MOVE "WHOLE PART MISSING" TO WS-BAD-MESSAGE
+007270     ELSE
+007280         IF WS-AMT-WHOLE-TEXT(1:WS-STAGE-SIG-LEN) IS NOT NUMERIC
+007290             DISPLAY "*** REJECT-NONNUM: " WS-STAGE-FIELD " ***"
+007300             MOVE "VALUE IS NOT NUMERIC" TO WS-BAD-MESSAGE
+007310         ELSE
+007320             IF WS-STAGE-SIG-LEN > 5
+007330                 DISPLAY "*** REJECT-OVERFLOW: " WS-STAGE-FIELD
+007340                     " ***"
+007350                 MOVE "WHOLE PART EXCEEDS 5 DIGITS"
+007360                     TO WS-BAD-MESSAGE
+007370             ELSE
+007380                 MOVE WS-AMT-WHOLE-TEXT TO WS-AMT-WHOLE-NUM
+007390                 SET WS-AMT-IS-VALID TO TRUE
+007400             END-IF
+007410         END-IF
+007420     END-IF.
+007430 3913-EXIT.
+007440     EXIT.
+007450
+007460 3914-VALIDATE-DECIMAL.
+007470     IF WS-AMT-DEC-TEXT = SPACES
+007480         MOVE ZERO TO WS-AMT-DEC-NUM
+007490     ELSE
+007500         MOVE ZERO TO WS-STAGE-TRAIL-CT
+007510         INSPECT WS-AMT-DEC-TEXT TALLYING WS-STAGE-TRAIL-CT
+007520             FOR TRAILING SPACE
+007530         COMPUTE WS-STAGE-SIG-LEN = 2 - WS-STAGE-TRAIL-CT
+007540         IF WS-STAGE-SIG-LEN NOT = 2
+007550             SET WS-AMT-IS-INVALID TO TRUE
+007560             DISPLAY "*** REJECT-FORMAT: " WS-STAGE-FIELD " ***"
+007570             MOVE "DECIMAL PART MUST BE 2 DIGITS"
+007580                 TO WS-BAD-MESSAGE
+007590         ELSE
+007600             IF WS-AMT-DEC-TEXT IS NOT NUMERIC
+007610                 SET WS-AMT-IS-INVALID TO TRUE
+007620                 DISPLAY "*** REJECT-NONNUM: " WS-STAGE-FIELD
+007630                     " ***"
+007640                 MOVE "VALUE IS NOT NUMERIC" TO WS-BAD-MESSAGE
+007650             ELSE
+007660                 MOVE WS-AMT-DEC-TEXT TO WS-AMT-DEC-NUM
+007670             END-IF
+007680         END-IF
+007690     END-IF.
+007700 3914-EXIT.
+007710     EXIT.
+007720
+007730 3915-COMPOSE-AMOUNT.
+007740     COMPUTE WS-AMT-VALUE = WS-AMT-WHOLE-NUM +
+007750         (WS-AMT-DEC-NUM / 100).
+007760     IF WS-AMT-SIGN = "-"
+007770         COMPUTE WS-AMT-VALUE = WS-AMT-VALUE * -1
+007780     END-IF.
+007790 3915-EXIT.
+007800     EXIT.
+007810
+007820 4000-BATCH-PROCESS.
+007830     PERFORM 4010-CHECK-RESTART THRU 4010-EXIT.
+007840     OPEN INPUT BATCH-IN-FILE.
+007850     IF WS-RESTART-COUNT > ZERO
+007860         OPEN EXTEND BATCH-OUT-FILE
+007870         OPEN EXTEND GL-FEED-FILE
+007880         DISPLAY "RESTARTING AFTER CHECKPOINT - SKIPPING "
+007890             WS-RESTART-COUNT " RECORDS ALREADY POSTED"
+007900         MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT
+007910         PERFORM 4020-SKIP-PROCESSED THRU 4020-EXIT
+007920             VARYING WS-SKIP-SUB FROM 1 BY 1
+007930             UNTIL WS-SKIP-SUB > WS-RESTART-COUNT
+007940     ELSE
+007950         PERFORM 4005-RESET-BATCH-TOTALS THRU 4005-EXIT
+007960         OPEN OUTPUT BATCH-OUT-FILE
+007970         OPEN OUTPUT GL-FEED-FILE
+007980     END-IF.
+007990     PERFORM 4100-READ-INPUT THRU 4100-EXIT.
+008000     PERFORM 4200-PROCESS-RECORD THRU 4200-EXIT
+008010         UNTIL WS-END-OF-BATCH.
+008020     CLOSE BATCH-IN-FILE.
+008030     CLOSE BATCH-OUT-FILE.
+008040     CLOSE GL-FEED-FILE.
+008050     PERFORM 4030-CLEAR-CHECKPOINT THRU 4030-EXIT.
+008060     DISPLAY "BATCH RUN COMPLETE - RECORDS PROCESSED: "
+008070         WS-RECORD-COUNT.
+008080     DISPLAY "BATCH RUN COMPLETE - RECORDS REJECTED:  "
+008090         WS-EXCEPTION-COUNT.
+008100     PERFORM 4900-CONTROL-REPORT THRU 4900-EXIT.
+008110 4000-EXIT.
+008120     EXIT.
+008130
+008140 4005-RESET-BATCH-TOTALS.
+008150     MOVE "N" TO WS-EOF-SWITCH.
+008160     MOVE ZERO TO WS-RECORD-COUNT.
+008170     MOVE ZERO TO WS-EXCEPTION-COUNT.
+008180     MOVE ZERO TO WS-CTL-POST-COUNT.
+008190     MOVE ZERO TO WS-CTL-SUM.
+008200     MOVE ZERO TO WS-CTL-HIGH.
+008210     MOVE ZERO TO WS-CTL-LOW.
+008220     MOVE "Y" TO WS-CTL-FIRST-SW.
+008230 4005-EXIT.
+008240     EXIT.
+008250
+008260 4010-CHECK-RESTART.
+008270     MOVE ZERO TO WS-RESTART-COUNT.
+008280     OPEN INPUT CHECKPOINT-FILE.
+008290     IF WS-CHKPT-STATUS = "00"
+008300         READ CHECKPOINT-FILE
+008310             AT END
+008320                 CONTINUE
+008330         END-READ
+008340         IF WS-CHKPT-STATUS = "00"
+008350             MOVE CK-LAST-RECORD TO WS-RESTART-COUNT
+008360             IF WS-RESTART-COUNT > ZERO
+008370                 MOVE CK-POST-COUNT TO WS-CTL-POST-COUNT
+008380                 MOVE CK-SUM TO WS-CTL-SUM
+008390                 MOVE CK-HIGH TO WS-CTL-HIGH
+008400                 MOVE CK-LOW TO WS-CTL-LOW
+008410                 MOVE CK-FIRST-SW TO WS-CTL-FIRST-SW
+008420                 MOVE CK-REJECT-COUNT TO WS-EXCEPTION-COUNT
+008430             END-IF
+008440         END-IF
+008450         CLOSE CHECKPOINT-FILE
+008460     END-IF.
+008470 4010-EXIT.
+008480     EXIT.
+008490
+008500 4020-SKIP-PROCESSED.
+008510     READ BATCH-IN-FILE
+008520         AT END
+008530             SET WS-END-OF-BATCH TO TRUE
+008540     END-READ.
+008550 4020-EXIT.
+008560     EXIT.
+008570
+008580 4030-CLEAR-CHECKPOINT.
+008590     OPEN OUTPUT CHECKPOINT-FILE.
+008600     MOVE SPACES TO CK-RECORD.
+008610     MOVE ZERO TO CK-LAST-RECORD.
+008620     MOVE ZERO TO CK-POST-COUNT.
+008630     MOVE ZERO TO CK-SUM.
+008640     MOVE ZERO TO CK-HIGH.
+008650     MOVE ZERO TO CK-LOW.
+008660     MOVE "Y" TO CK-FIRST-SW.
+008670     MOVE ZERO TO CK-REJECT-COUNT.
+008680     WRITE CK-RECORD.
+008690     CLOSE CHECKPOINT-FILE.
+008700 4030-EXIT.
+008710     EXIT.
+008720
+008730 4100-READ-INPUT.
+008740     READ BATCH-IN-FILE
+008750         AT END
+008760             SET WS-END-OF-BATCH TO TRUE
+008770     END-READ.
+008780 4100-EXIT.
+008790     EXIT.
+008800
+008810 4200-PROCESS-RECORD.
+008820     ADD 1 TO WS-RECORD-COUNT.
+008830     SET WS-BATCH-RECORD-VALID TO TRUE.
+008840     PERFORM 4210-VALIDATE-RECORD THRU 4210-EXIT.
+008850     IF WS-BATCH-RECORD-VALID
+008860         MOVE SPACES TO BO-OUTPUT-RECORD
+008870         MOVE BI-NUM1 TO BO-NUM1
+008880         MOVE BI-NUM2 TO BO-NUM2
+008890         MOVE BI-NUM3 TO BO-NUM3
+008900         ADD BI-NUM1 BI-NUM2 BI-NUM3 GIVING BO-RESULT
+008910         WRITE BO-OUTPUT-RECORD
+008920         MOVE "B" TO WS-AUDIT-SOURCE
+008930         MOVE 3 TO WS-AUDIT-COUNT
+008940         MOVE BI-NUM1 TO WS-AUDIT-NUM1
+008950         MOVE BI-NUM2 TO WS-AUDIT-NUM2
+008960         MOVE BI-NUM3 TO WS-AUDIT-NUM3
+008970         MOVE BO-RESULT TO WS-AUDIT-RESULT
+008980         PERFORM 8000-WRITE-AUDIT-LOG THRU 8000-EXIT
+008990         PERFORM 4260-UPDATE-CONTROL-TOTALS THRU 4260-EXIT
+009000         PERFORM 4280-WRITE-GL-RECORD THRU 4280-EXIT
+009010     END-IF.
+009020     DIVIDE WS-RECORD-COUNT BY WS-CHKPT-INTERVAL
+009030         GIVING WS-CHKPT-QUOTIENT
+009040         REMAINDER WS-CHKPT-REMAINDER.
+009050     IF WS-CHKPT-REMAINDER = ZERO
+009060         PERFORM 4270-WRITE-CHECKPOINT THRU 4270-EXIT
+009070     END-IF.
+009080     PERFORM 4100-READ-INPUT THRU 4100-EXIT.
+009090 4200-EXIT.
+009100     EXIT.
+009110
+009120 4210-VALIDATE-RECORD.
+009130     IF BI-NUM1 IS NOT NUMERIC
+009140         MOVE "NUM1" TO WS-BAD-FIELD-NAME
+009150         MOVE BI-NUM1-ALPHA TO WS-BAD-RAW-VALUE
+009160         PERFORM 4290-LOG-BATCH-EXCEPTION THRU 4290-EXIT
+009170     END-IF.
+009180     IF BI-NUM2 IS NOT NUMERIC
+009190         MOVE "NUM2" TO WS-BAD-FIELD-NAME
+009200         MOVE BI-NUM2-ALPHA TO WS-BAD-RAW-VALUE
+009210         PERFORM 4290-LOG-BATCH-EXCEPTION THRU 4290-EXIT
+009220     END-IF.
+009230     IF BI-NUM3 IS NOT NUMERIC
+009240         MOVE "NUM3" TO WS-BAD-FIELD-NAME
+009250         MOVE BI-NUM3-ALPHA TO WS-BAD-RAW-VALUE
+009260         PERFORM 4290-LOG-BATCH-EXCEPTION THRU 4290-EXIT
+009270     END-IF.
+009280 4210-EXIT.
+009290     EXIT.
+009300
+009310 4290-LOG-BATCH-EXCEPTION.
+009320     SET WS-BATCH-RECORD-BAD TO TRUE.
+009330     ADD 1 TO WS-EXCEPTION-COUNT.
+009340     MOVE SPACES TO EX-RECORD.
+009350     MOVE "B" TO EX-SOURCE.
+009360     MOVE WS-RECORD-COUNT TO EX-RECORD-NUM.
+009370     MOVE WS-BAD-FIELD-NAME TO EX-FIELD-NAME.
+009380     MOVE WS-BAD-RAW-VALUE TO EX-RAW-VALUE.
+009390     MOVE "VALUE IS NOT NUMERIC" TO EX-MESSAGE.
+009400     WRITE EX-RECORD.
+009410 4290-EXIT.
+009420     EXIT.
+009430
+009440 4260-UPDATE-CONTROL-TOTALS.
+009450     ADD 1 TO WS-CTL-POST-COUNT.
+009460     ADD BO-RESULT TO WS-CTL-SUM.
+009470     IF WS-CTL-FIRST-POSTING
+009480         MOVE BO-RESULT TO WS-CTL-HIGH
+009490         MOVE BO-RESULT TO WS-CTL-LOW
+009500         SET WS-CTL-NOT-FIRST TO TRUE
+009510     ELSE
+009520         IF BO-RESULT > WS-CTL-HIGH
+009530             MOVE BO-RESULT TO WS-CTL-HIGH
+009540         END-IF
+009550         IF BO-RESULT < WS-CTL-LOW
+009560             MOVE BO-RESULT TO WS-CTL-LOW
+009570         END-IF
+009580     END-IF.
+009590 4260-EXIT.
+009600     EXIT.
+009610
+009620 4270-WRITE-CHECKPOINT.
+009630     OPEN OUTPUT CHECKPOINT-FILE.
+009640     MOVE SPACES TO CK-RECORD.
+009650     MOVE WS-RECORD-COUNT TO CK-LAST-RECORD.
+009660     MOVE WS-CTL-POST-COUNT TO CK-POST-COUNT.
+009670     MOVE WS-CTL-SUM TO CK-SUM.
+009680     MOVE WS-CTL-HIGH TO CK-HIGH.
+009690     MOVE WS-CTL-LOW TO CK-LOW.
+009700     MOVE WS-CTL-FIRST-SW TO CK-FIRST-SW.
+009710     MOVE WS-EXCEPTION-COUNT TO CK-REJECT-COUNT.
+009720     WRITE CK-RECORD.
+009730     CLOSE CHECKPOINT-FILE.
+009740 4270-EXIT.
+009750     EXIT.
+009760
+009770*----------------------------------------------------------------
+009780*    THE GL UPLOAD JOB HAS NO ACCOUNT NUMBER OF ITS OWN TO GIVE
+009790*    US - EACH POSTED BATCH RECORD HAS ONLY THE THREE NUMBERS
+009800*    BEING SUMMED, NOT A CUSTOMER OR LEDGER ACCOUNT - SO THE
+009810*    ACCOUNT REFERENCE IS BUILT FROM THE INPUT RECORD'S OWN
+009820*    SEQUENCE NUMBER, THE SAME KEY EXCEPTS/AUDITLOG ALREADY USE
+009830*    TO IDENTIFY A POSTING.
+009840*----------------------------------------------------------------
+009850 4280-WRITE-GL-RECORD.
+009860     MOVE WS-RECORD-COUNT TO WS-GL-REF-NUM-EDIT.
+009870     MOVE SPACES TO WS-GL-ACCOUNT-REF.
+009880     STRING "ACCT" WS-GL-REF-NUM-EDIT
+009890         DELIMITED BY SIZE INTO WS-GL-ACCOUNT-REF.
+009900     MOVE SPACES TO GL-RECORD.
+009910     MOVE WS-GL-ACCOUNT-REF TO GL-ACCOUNT-REF.
+009920     MOVE BO-RESULT TO GL-POSTED-AMOUNT.
+009930     WRITE GL-RECORD.
+009940 4280-EXIT.
+009950     EXIT.
+009960
+009970 4900-CONTROL-REPORT.
+009980     OPEN OUTPUT CONTROL-REPORT-FILE.
+009990     MOVE WS-CTL-SUM TO WS-CTL-SUM-EDIT.
+010000     MOVE WS-CTL-POST-COUNT TO WS-CTL-POST-COUNT-EDIT.
+010010     MOVE "============================================="
+010020         TO WS-CTL-LINE-TEXT.
+010030     PERFORM 4910-REPORT-LINE THRU 4910-EXIT.
+010040     MOVE "  ADDTHREENO BATCH CONTROL REPORT" TO WS-CTL-LINE-TEXT.
+010050     PERFORM 4910-REPORT-LINE THRU 4910-EXIT.
+010060     MOVE SPACES TO WS-CTL-LINE-TEXT.
+010070     STRING "  POSTINGS ACCEPTED . . . . . : "
+010080         WS-CTL-POST-COUNT-EDIT
+010090         DELIMITED BY SIZE INTO WS-CTL-LINE-TEXT.
+010100     PERFORM 4910-REPORT-LINE THRU 4910-EXIT.
+010110     MOVE SPACES TO WS-CTL-LINE-TEXT.
+010120     STRING "  SUM OF RESULT  . . . . . . . : "
+010130         WS-CTL-SUM-EDIT
+010140         DELIMITED BY SIZE INTO WS-CTL-LINE-TEXT.
+010150     PERFORM 4910-REPORT-LINE THRU 4910-EXIT.
+010160     IF WS-CTL-POST-COUNT = ZERO
+010170         MOVE "  HIGH / LOW RESULT  . . . . . : N/A"
+010180             TO WS-CTL-LINE-TEXT
+010190         PERFORM 4910-REPORT-LINE THRU 4910-EXIT
+010200     ELSE
+010210         MOVE WS-CTL-HIGH TO WS-CTL-HIGH-EDIT
+010220         MOVE WS-CTL-LOW TO WS-CTL-LOW-EDIT
+010230         MOVE SPACES TO WS-CTL-LINE-TEXT
+010240         STRING "  HIGH RESULT . . . . . . . . . : "
+010250             WS-CTL-HIGH-EDIT
+010260             DELIMITED BY SIZE INTO WS-CTL-LINE-TEXT
+010270         PERFORM 4910-REPORT-LINE THRU 4910-EXIT
+010280         MOVE SPACES TO WS-CTL-LINE-TEXT
+010290         STRING "  LOW RESULT  . . . . . . . . . : "
+010300             WS-CTL-LOW-EDIT
+010310             DELIMITED BY SIZE INTO WS-CTL-LINE-TEXT
+010320         PERFORM 4910-REPORT-LINE THRU 4910-EXIT
+010330     END-IF.
+010340     MOVE "============================================="
+010350         TO WS-CTL-LINE-TEXT.
+010360     PERFORM 4910-REPORT-LINE THRU 4910-EXIT.
+010370     CLOSE CONTROL-REPORT-FILE.
+010380 4900-EXIT.
+010390     EXIT.
+010400
+010410 4910-REPORT-LINE.
+010420     DISPLAY WS-CTL-LINE-TEXT.
+010430     MOVE WS-CTL-LINE-TEXT TO CR-RECORD.
+010440     WRITE CR-RECORD.
+010450 4910-EXIT.
+010460     EXIT.
+010470
+010480 8000-WRITE-AUDIT-LOG.
+010490     ACCEPT WS-CURRENT-DATE FROM DATE.
+010500     ACCEPT WS-CURRENT-TIME FROM TIME.
+010510     MOVE SPACES TO AL-RECORD.
+010520     MOVE WS-AUDIT-SOURCE TO AL-SOURCE.
+010530     MOVE WS-CURRENT-YY TO AL-DATE-YY.
+010540     MOVE WS-CURRENT-MM TO AL-DATE-MM.
+010550     MOVE WS-CURRENT-DD TO AL-DATE-DD.
+010560     MOVE WS-CURRENT-HH TO AL-TIME-HH.
+010570     MOVE WS-CURRENT-MN TO AL-TIME-MM.
+010580     MOVE WS-CURRENT-SS TO AL-TIME-SS.
+010590     MOVE WS-AUDIT-COUNT TO AL-ENTRY-COUNT.
+010600     MOVE WS-AUDIT-NUM1 TO AL-NUM1.
+010610     MOVE WS-AUDIT-NUM2 TO AL-NUM2.
+010620     MOVE WS-AUDIT-NUM3 TO AL-NUM3.
+010630     MOVE WS-AUDIT-RESULT TO AL-RESULT.
+010640     WRITE AL-RECORD.
+010650 8000-EXIT.
+010660     EXIT.
+010670
+010680 9000-TERMINATE.
+010690     CLOSE EXCEPTION-FILE.
+010700     CLOSE AUDIT-LOG-FILE.
+010710 9000-EXIT.
+010720     EXIT.
